@@ -0,0 +1,35 @@
+//PAYRNITN JOB (ACCT),'NIGHTLY PAYROLL BATCH - EMP NUM ORDER',
+//         CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* NIGHTLY PAYROLL BATCH STREAM - EMPLOYEE-NUM VARIANT
+//*
+//* Same job stream as PAYRNITE, except the sort breaks on
+//* EMPLOYEE-NUM instead of EMPLOYEE-LNAME, for the pay periods
+//* where the register needs to be reviewed in employee-number
+//* order rather than alphabetically. See PAYRNITE for the note on
+//* PAYREGS's union subtotals no longer requiring this sort, and on
+//* why STEP30 runs PAYREGS (Program5.cbl) rather than the
+//* interactive, ORGANIZATION INDEXED PAYREG (Program2.cbl).
+//*--------------------------------------------------------------
+//STEP10   EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//INDD     DD  DSN=PAYR.PROD.PAYROLE.FILE,DISP=SHR
+//OUTDD    DD  DSN=&&PAYROLE.FLAT,DISP=(NEW,PASS),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=56)
+//SYSIN    DD  *
+  REPRO INFILE(INDD) OUTFILE(OUTDD)
+/*
+//STEP20   EXEC PGM=SORT
+//SYSOUT   DD  SYSOUT=*
+//SORTIN   DD  DSN=&&PAYROLE.FLAT,DISP=(OLD,PASS)
+//SORTOUT  DD  DSN=&&PAYROLE.NUM,DISP=(NEW,PASS),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=56)
+//SYSIN    DD  *
+  SORT FIELDS=(1,9,CH,A)
+/*
+//STEP30   EXEC PGM=PAYREGS
+//SYSOUT   DD  SYSOUT=*
+//PAYROLE  DD  DSN=&&PAYROLE.NUM,DISP=(OLD,PASS)
+//
