@@ -0,0 +1,58 @@
+//PAYRNITE JOB (ACCT),'NIGHTLY PAYROLL BATCH',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* NIGHTLY PAYROLL BATCH STREAM
+//*
+//* Submitted automatically by the site scheduler after the
+//* PROJECT-1-B data-entry window closes each night. No add/
+//* change/delete maintenance session may be running against
+//* PAYROLE-FILE.DAT while this job is active.
+//*
+//* STEP10 unloads the indexed PAYROLE-FILE (a KSDS keyed on
+//*        EMPLOYEE-NUM since req 001) to a flat sequential work
+//*        file - DFSORT and PAYREGS both expect sequential input,
+//*        not a keyed VSAM cluster.
+//* STEP20 sorts the unloaded records by EMPLOYEE-LNAME so the
+//*        register prints in last-name order for hand review.
+//*        PAYREGS's union subtotals no longer depend on this sort
+//*        (it accumulates each union's total in an in-memory
+//*        table keyed by UNION-MEMBER as it reads, so it is
+//*        correct regardless of the order records arrive in) -
+//*        the sort here is purely for readability of the report.
+//* STEP30 runs PAYREGS against the sorted file and prints the
+//*        payroll register report.
+//*
+//* NOTE: PAYREGS (Program5.cbl) is a LINE-SEQUENTIAL-only twin of
+//* the interactive PAYREG (Program2.cbl) built for this batch step -
+//* PAYREG's FD is ORGANIZATION INDEXED and cannot OPEN the plain
+//* sequential dataset STEP20 produces, so it cannot run as STEP30.
+//* PAYREGS's SELECT clause ASSIGNs PAYROLE-FILE to the PAYROLE
+//* DDNAME (ASSIGN TO PAYROLE, no literal path), so the PAYROLE DD
+//* below genuinely redirects STEP30 to read the sorted work file
+//* produced by STEP20 - under GnuCOBOL an unquoted ASSIGN name is
+//* resolved from the DD_PAYROLE environment variable, which the
+//* site's JCL-to-environment translation layer sets from this DD
+//* statement.
+//*--------------------------------------------------------------
+//STEP10   EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//INDD     DD  DSN=PAYR.PROD.PAYROLE.FILE,DISP=SHR
+//OUTDD    DD  DSN=&&PAYROLE.FLAT,DISP=(NEW,PASS),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=56)
+//SYSIN    DD  *
+  REPRO INFILE(INDD) OUTFILE(OUTDD)
+/*
+//STEP20   EXEC PGM=SORT
+//SYSOUT   DD  SYSOUT=*
+//SORTIN   DD  DSN=&&PAYROLE.FLAT,DISP=(OLD,PASS)
+//SORTOUT  DD  DSN=&&PAYROLE.LNAME,DISP=(NEW,PASS),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=56)
+//SYSIN    DD  *
+  SORT FIELDS=(10,13,CH,A)
+/*
+//STEP30   EXEC PGM=PAYREGS
+//SYSOUT   DD  SYSOUT=*
+//PAYROLE  DD  DSN=&&PAYROLE.LNAME,DISP=(OLD,PASS)
+//
