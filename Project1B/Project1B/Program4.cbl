@@ -0,0 +1,234 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYROLL-RECONCILIATION.
+       AUTHOR. Josh Larabie, Design by Mel Sanschagrin.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLE-FILE
+               ASSIGN TO "C:\PAYROLE-FILE.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS EMPLOYEE-NUM-OUT
+                   FILE STATUS IS WS-PAYROLE-STATUS.
+           SELECT CONTROL-TOTAL-FILE
+               ASSIGN TO "C:\PAYROLL-CONTROL.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CONTROL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PAYROLE-FILE.
+       01  PAYRECORD-OUT.
+           05 EMPLOYEE-NUM-OUT         PIC 9(9).
+           05 EMPLOYEE-LNAME-OUT       PIC X(13).
+           05 EMPLOYEE-INITIALS-OUT    PIC X(2).
+           05 EMPLOYEE-HOURLY-PAY-OUT  PIC 9(4).
+           05 HOURS-WORKED-OUT         PIC 9(4).
+           05 UNION-MEMBER-OUT         PIC X(1).
+           05 YTD-HOURS-OUT            PIC 9(6)V99.
+           05 YTD-GROSS-PAY-OUT        PIC 9(7)V99.
+           05 LAST-PERIOD-POSTED-OUT   PIC X(6).
+
+      *Control totals carried forward by PROJECT-1-B across every
+      *session that has added records - see Program1.cbl's
+      *700-SAVE-CONTROL-TOTALS.
+       FD  CONTROL-TOTAL-FILE.
+       01  CONTROL-TOTAL-RECORD.
+           05  CT-RECORD-COUNT         PIC 9(7).
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  CT-HASH-HOURLY-PAY      PIC 9(9).
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  CT-HASH-HOURS-WORKED    PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+       01  PAYRECORD-IN.
+           05 EMPLOYEE-NUM         PIC 9(9).
+           05 EMPLOYEE-LNAME       PIC X(13).
+           05 EMPLOYEE-INITIALS    PIC X(2).
+           05 EMPLOYEE-HOURLY-PAY  PIC 9(4).
+           05 HOURS-WORKED         PIC 9(4).
+           05 UNION-MEMBER         PIC X(1).
+           05 YTD-HOURS            PIC 9(6)V99.
+           05 YTD-GROSS-PAY        PIC 9(7)V99.
+           05 LAST-PERIOD-POSTED   PIC X(6).
+
+       01  WS-FILE-STATUS-FIELDS.
+           05  WS-PAYROLE-STATUS      PIC X(2).
+               88  WS-PAYROLE-OK              VALUE "00".
+               88  WS-PAYROLE-FILE-MISSING    VALUE "35".
+           05  WS-CONTROL-STATUS      PIC X(2).
+               88  WS-CONTROL-OK              VALUE "00".
+               88  WS-CONTROL-FILE-MISSING    VALUE "35".
+
+       01  FLAGS-AND-CONTROLS.
+           05  WS-EOF-FLAG         PIC X(1)    VALUE "N".
+               88  END-OF-PAYROLE-FILE         VALUE "Y".
+
+      *Record count and hash totals recomputed from every record
+      *actually sitting in PAYROLE-FILE.DAT right now.
+       01  WS-ACTUAL-TOTALS.
+           05  WS-ACTUAL-RECORD-COUNT      PIC 9(7) VALUE ZERO.
+           05  WS-ACTUAL-HASH-HOURLY-PAY   PIC 9(9) VALUE ZERO.
+           05  WS-ACTUAL-HASH-HOURS-WORKED PIC 9(9) VALUE ZERO.
+
+      *Control totals read back from CONTROL-TOTAL-FILE, i.e. what
+      *PROJECT-1-B believes it wrote across every session.
+       01  WS-EXPECTED-TOTALS.
+           05  WS-EXPECTED-RECORD-COUNT      PIC 9(7) VALUE ZERO.
+           05  WS-EXPECTED-HASH-HOURLY-PAY   PIC 9(9) VALUE ZERO.
+           05  WS-EXPECTED-HASH-HOURS-WORKED PIC 9(9) VALUE ZERO.
+
+       01  WS-BALANCE-FLAG             PIC X(1) VALUE "Y".
+           88  WS-IN-BALANCE                    VALUE "Y".
+
+      *Print line layouts for the reconciliation report.
+       01  HEADING-LINE-1.
+           05  FILLER              PIC X(40)
+               VALUE "         PAYROLL CONTROL RECONCILIATION".
+
+       01  HEADING-LINE-2.
+           05  FILLER              PIC X(20) VALUE " ".
+           05  FILLER              PIC X(14) VALUE "RECORD COUNT".
+           05  FILLER              PIC X(14) VALUE "HOURLY PAY".
+           05  FILLER              PIC X(14) VALUE "HOURS WORKED".
+
+       01  ACTUAL-LINE.
+           05  FILLER              PIC X(20) VALUE "ACTUAL (FILE)".
+           05  AL-RECORD-COUNT     PIC ZZZ,ZZ9.
+           05  FILLER              PIC X(5)  VALUE SPACES.
+           05  AL-HASH-HOURLY-PAY  PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  AL-HASH-HOURS-WORKED PIC ZZZ,ZZZ,ZZ9.
+
+       01  EXPECTED-LINE.
+           05  FILLER              PIC X(20) VALUE "EXPECTED (CONTROL)".
+           05  EL-RECORD-COUNT     PIC ZZZ,ZZ9.
+           05  FILLER              PIC X(5)  VALUE SPACES.
+           05  EL-HASH-HOURLY-PAY  PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  EL-HASH-HOURS-WORKED PIC ZZZ,ZZZ,ZZ9.
+
+       01  RESULT-LINE.
+           05  FILLER              PIC X(20) VALUE "RESULT".
+           05  RL-BALANCE-MESSAGE  PIC X(50).
+
+       PROCEDURE DIVISION.
+
+      *Main Loop, rebuilds the actual totals from PAYROLE-FILE, reads
+      *the expected totals PROJECT-1-B carried forward, and reports
+      *whether the file still balances.
+       100-RECONCILE-PAYROLL-FILE.
+           PERFORM 200-INIT-RECONCILIATION.
+           PERFORM 200-PROCESS-PAYROLE-RECORD
+               UNTIL END-OF-PAYROLE-FILE.
+           PERFORM 200-TERM-RECONCILIATION.
+           STOP RUN.
+
+      *Opens both files and prints the report heading.
+       200-INIT-RECONCILIATION.
+           PERFORM 700-OPEN-FILES.
+           PERFORM 700-READ-CONTROL-TOTALS.
+           PERFORM 700-PRINT-HEADINGS.
+           IF NOT END-OF-PAYROLE-FILE
+               PERFORM 700-READ-PAYROLE-RECORD
+           END-IF.
+
+      *Folds the current record's hourly pay and hours worked into the
+      *running actual totals, then reads the next record.
+       200-PROCESS-PAYROLE-RECORD.
+           PERFORM 700-ACCUMULATE-ACTUAL-TOTALS.
+           PERFORM 700-READ-PAYROLE-RECORD.
+
+      *Compares actual to expected, prints the balancing report, and
+      *closes the files.
+       200-TERM-RECONCILIATION.
+           PERFORM 700-COMPARE-TOTALS.
+           PERFORM 700-PRINT-REPORT.
+           PERFORM 700-CLOSE-FILES.
+
+      *Opens the payrole file for sequential input. If PAYROLE-FILE has
+      *never been created yet, the reconciliation still runs and
+      *reports on an actual count/hash of zero, rather than letting an
+      *unchecked OPEN INPUT abend the run.
+       700-OPEN-FILES.
+           OPEN INPUT PAYROLE-FILE.
+           IF WS-PAYROLE-FILE-MISSING
+               DISPLAY "NO PAYROLL RECORDS ON FILE"
+               MOVE "Y" TO WS-EOF-FLAG
+           END-IF.
+
+      *Reads the control totals PROJECT-1-B carried forward across
+      *every prior session, defaulting to zero if no session has run.
+       700-READ-CONTROL-TOTALS.
+           OPEN INPUT CONTROL-TOTAL-FILE.
+           IF WS-CONTROL-OK
+               READ CONTROL-TOTAL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CT-RECORD-COUNT  TO
+                                         WS-EXPECTED-RECORD-COUNT
+                       MOVE CT-HASH-HOURLY-PAY TO
+                                         WS-EXPECTED-HASH-HOURLY-PAY
+                       MOVE CT-HASH-HOURS-WORKED TO
+                                         WS-EXPECTED-HASH-HOURS-WORKED
+               END-READ
+               CLOSE CONTROL-TOTAL-FILE
+           END-IF.
+
+      *Reads the next record off PAYROLE-FILE, sets the end of file
+      *flag when there are no more records to process.
+       700-READ-PAYROLE-RECORD.
+           READ PAYROLE-FILE INTO PAYRECORD-IN
+               AT END
+                   MOVE "Y" TO WS-EOF-FLAG
+           END-READ.
+
+      *Adds the current record's count and hash totals to the running
+      *actual totals recomputed from the file.
+       700-ACCUMULATE-ACTUAL-TOTALS.
+           ADD 1                    TO WS-ACTUAL-RECORD-COUNT.
+           ADD EMPLOYEE-HOURLY-PAY  TO WS-ACTUAL-HASH-HOURLY-PAY.
+           ADD HOURS-WORKED         TO WS-ACTUAL-HASH-HOURS-WORKED.
+
+       700-PRINT-HEADINGS.
+           DISPLAY HEADING-LINE-1.
+           DISPLAY " ".
+           DISPLAY HEADING-LINE-2.
+
+      *The file is in balance only when every recomputed total matches
+      *what PROJECT-1-B believes it wrote.
+       700-COMPARE-TOTALS.
+           IF WS-ACTUAL-RECORD-COUNT      NOT =
+                  WS-EXPECTED-RECORD-COUNT
+              OR WS-ACTUAL-HASH-HOURLY-PAY   NOT =
+                  WS-EXPECTED-HASH-HOURLY-PAY
+              OR WS-ACTUAL-HASH-HOURS-WORKED NOT =
+                  WS-EXPECTED-HASH-HOURS-WORKED
+               MOVE "N" TO WS-BALANCE-FLAG
+           END-IF.
+
+       700-PRINT-REPORT.
+           MOVE WS-ACTUAL-RECORD-COUNT       TO AL-RECORD-COUNT.
+           MOVE WS-ACTUAL-HASH-HOURLY-PAY    TO AL-HASH-HOURLY-PAY.
+           MOVE WS-ACTUAL-HASH-HOURS-WORKED  TO AL-HASH-HOURS-WORKED.
+           DISPLAY ACTUAL-LINE.
+           MOVE WS-EXPECTED-RECORD-COUNT      TO EL-RECORD-COUNT.
+           MOVE WS-EXPECTED-HASH-HOURLY-PAY   TO EL-HASH-HOURLY-PAY.
+           MOVE WS-EXPECTED-HASH-HOURS-WORKED TO EL-HASH-HOURS-WORKED.
+           DISPLAY EXPECTED-LINE.
+           DISPLAY " ".
+           IF WS-IN-BALANCE
+               MOVE "*** BALANCED - FILE MATCHES CONTROL TOTALS ***"
+                                           TO RL-BALANCE-MESSAGE
+           ELSE
+               MOVE "*** OUT OF BALANCE - INVESTIGATE BEFORE USE ***"
+                                           TO RL-BALANCE-MESSAGE
+           END-IF.
+           DISPLAY RESULT-LINE.
+
+       700-CLOSE-FILES.
+           IF NOT WS-PAYROLE-FILE-MISSING
+               CLOSE PAYROLE-FILE
+           END-IF.
