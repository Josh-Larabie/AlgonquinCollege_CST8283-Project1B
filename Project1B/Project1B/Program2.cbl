@@ -0,0 +1,263 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYREG.
+       AUTHOR. Josh Larabie, Design by Mel Sanschagrin.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *PAYREG reads the live indexed PAYROLE-FILE directly for ad hoc,
+      *outside-the-batch-window reporting - an ORGANIZATION INDEXED FD
+      *cannot OPEN a plain sequential dataset, so it cannot be pointed
+      *at a DD-supplied pre-sorted work file the way a sequential
+      *program can. The nightly batch stream (Project1B/JCL) instead
+      *runs PAYREGS (Program5.cbl), a LINE-SEQUENTIAL-only twin of this
+      *program built for that purpose, against STEP20's sorted output.
+           SELECT PAYROLE-FILE
+               ASSIGN TO "C:\PAYROLE-FILE.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS EMPLOYEE-NUM-OUT
+                   FILE STATUS IS WS-PAYROLE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PAYROLE-FILE.
+       01  PAYRECORD-OUT.
+           05 EMPLOYEE-NUM-OUT         PIC 9(9).
+           05 EMPLOYEE-LNAME-OUT       PIC X(13).
+           05 EMPLOYEE-INITIALS-OUT    PIC X(2).
+           05 EMPLOYEE-HOURLY-PAY-OUT  PIC 9(4).
+           05 HOURS-WORKED-OUT         PIC 9(4).
+           05 UNION-MEMBER-OUT         PIC X(1).
+           05 YTD-HOURS-OUT            PIC 9(6)V99.
+           05 YTD-GROSS-PAY-OUT        PIC 9(7)V99.
+           05 LAST-PERIOD-POSTED-OUT   PIC X(6).
+
+       WORKING-STORAGE SECTION.
+       01  PAYRECORD-IN.
+           05 EMPLOYEE-NUM         PIC 9(9).
+           05 EMPLOYEE-LNAME       PIC X(13).
+           05 EMPLOYEE-INITIALS    PIC X(2).
+           05 EMPLOYEE-HOURLY-PAY  PIC 9(4).
+           05 HOURS-WORKED         PIC 9(4).
+           05 UNION-MEMBER         PIC X(1).
+           05 YTD-HOURS            PIC 9(6)V99.
+           05 YTD-GROSS-PAY        PIC 9(7)V99.
+           05 LAST-PERIOD-POSTED   PIC X(6).
+
+       01  WS-FILE-STATUS-FIELDS.
+           05  WS-PAYROLE-STATUS      PIC X(2).
+               88  WS-PAYROLE-OK              VALUE "00".
+               88  WS-PAYROLE-FILE-MISSING    VALUE "35".
+
+       01  FLAGS-AND-CONTROLS.
+           05  WS-EOF-FLAG         PIC X(1)    VALUE "N".
+               88  END-OF-PAYROLE-FILE         VALUE "Y".
+           05  WS-FOUND-FLAG       PIC X(1)    VALUE "N".
+               88  WS-FOUND                    VALUE "Y".
+
+      *Work fields used to compute gross pay for the record being read.
+       01  GROSS-PAY-CALC.
+           05  WS-STRAIGHT-HOURS   PIC 9(4)    VALUE ZERO.
+           05  WS-OVERTIME-HOURS   PIC 9(4)    VALUE ZERO.
+           05  WS-OVERTIME-PAY     PIC 9(7)V99 VALUE ZERO.
+           05  WS-GROSS-PAY        PIC 9(7)V99 VALUE ZERO.
+
+      *Subtotals broken out by UNION-MEMBER code, kept in an in-memory
+      *table and accumulated as each record is read rather than relying
+      *on a control break - PAYROLE-FILE is keyed (and, when read
+      *sequentially, ordered) by EMPLOYEE-NUM, not UNION-MEMBER, so
+      *union codes interleave across employee numbers in the normal
+      *case and a control break would print a fragmented subtotal every
+      *time the code happened to flip back and forth.
+       01  UNION-TOTALS-TABLE.
+           05  UNION-TOTAL-ENTRY OCCURS 10 TIMES INDEXED BY UT-IDX.
+               10  UT-UNION-CODE    PIC X(1)     VALUE SPACES.
+               10  UT-EMP-COUNT     PIC 9(3)     VALUE ZERO.
+               10  UT-GROSS-TOTAL   PIC 9(9)V99  VALUE ZERO.
+       01  WS-UNION-TABLE-COUNT     PIC 9(2)     VALUE ZERO.
+
+       01  GRAND-TOTALS.
+           05  WS-GRAND-EMP-COUNT       PIC 9(3) VALUE ZERO.
+           05  WS-GRAND-GROSS-TOTAL     PIC 9(9)V99 VALUE ZERO.
+
+      *Print line layouts for the payroll register.
+       01  HEADING-LINE-1.
+           05  FILLER              PIC X(40)
+               VALUE "              PAYROLL REGISTER".
+
+       01  HEADING-LINE-2.
+           05  FILLER              PIC X(9)  VALUE "EMP NUM".
+           05  FILLER              PIC X(15) VALUE "LAST NAME".
+           05  FILLER              PIC X(4)  VALUE "INIT".
+           05  FILLER              PIC X(7)  VALUE "RATE".
+           05  FILLER              PIC X(7)  VALUE "HOURS".
+           05  FILLER              PIC X(3)  VALUE "UN".
+           05  FILLER              PIC X(12) VALUE "GROSS PAY".
+
+       01  DETAIL-LINE.
+           05  DL-EMPLOYEE-NUM     PIC 9(9).
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  DL-EMPLOYEE-LNAME   PIC X(13).
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  DL-EMPLOYEE-INITIALS PIC X(2).
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  DL-EMPLOYEE-HOURLY-PAY PIC ZZZ9.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  DL-HOURS-WORKED     PIC ZZZ9.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  DL-UNION-MEMBER     PIC X(1).
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  DL-GROSS-PAY        PIC ZZZ,ZZ9.99.
+
+       01  UNION-SUBTOTAL-LINE.
+           05  FILLER              PIC X(15) VALUE "UNION MEMBER".
+           05  SL-UNION-MEMBER     PIC X(1).
+           05  FILLER              PIC X(13) VALUE " SUBTOTAL :  ".
+           05  SL-EMP-COUNT        PIC ZZ9   VALUE ZERO.
+           05  FILLER              PIC X(10) VALUE " EMPLOYEES".
+           05  FILLER              PIC X(12) VALUE "   GROSS   ".
+           05  SL-GROSS-TOTAL      PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  GRAND-TOTAL-LINE.
+           05  FILLER              PIC X(15) VALUE "GRAND TOTAL".
+           05  FILLER              PIC X(14) VALUE "         :  ".
+           05  GL-EMP-COUNT        PIC ZZ9   VALUE ZERO.
+           05  FILLER              PIC X(10) VALUE " EMPLOYEES".
+           05  FILLER              PIC X(12) VALUE "   GROSS   ".
+           05  GL-GROSS-TOTAL      PIC ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+      *Main Loop, reads every record on PAYROLE-FILE and prints the register.
+       100-PRINT-PAYROLL-REGISTER.
+           PERFORM 200-INIT-PAYROLL-REGISTER.
+           PERFORM 200-PROCESS-PAYROLE-RECORD
+               UNTIL END-OF-PAYROLE-FILE.
+           PERFORM 200-TERM-PAYROLL-REGISTER.
+           STOP RUN.
+
+      *Opens the file and prints the report headings.
+       200-INIT-PAYROLL-REGISTER.
+           PERFORM 700-OPEN-PAYROLE-FILE.
+           PERFORM 700-PRINT-HEADINGS.
+           IF NOT END-OF-PAYROLE-FILE
+               PERFORM 700-READ-PAYROLE-RECORD
+           END-IF.
+
+      *Computes gross pay for the current record, prints a detail line,
+      *folds the record into its union's running subtotal, and reads
+      *the next record.
+       200-PROCESS-PAYROLE-RECORD.
+           PERFORM 700-COMPUTE-GROSS-PAY.
+           PERFORM 700-PRINT-DETAIL-LINE.
+           PERFORM 700-ACCUMULATE-TOTALS.
+           PERFORM 700-READ-PAYROLE-RECORD.
+
+      *Prints every union's subtotal, the grand total, and closes the file.
+       200-TERM-PAYROLL-REGISTER.
+           PERFORM 700-PRINT-UNION-SUBTOTALS.
+           PERFORM 700-PRINT-GRAND-TOTAL.
+           PERFORM 700-CLOSE-PAYROLE-FILE.
+
+      *Opens the payrole file for input. If PAYROLE-FILE has never been
+      *created yet (e.g. a fresh environment, or this program run
+      *outside the req 007 JCL before Program1's maintenance menu has
+      *ever added a record), prints an empty report instead of letting
+      *an unchecked OPEN INPUT abend the run.
+       700-OPEN-PAYROLE-FILE.
+           OPEN INPUT PAYROLE-FILE.
+           IF WS-PAYROLE-FILE-MISSING
+               DISPLAY "NO PAYROLL RECORDS ON FILE"
+               MOVE "Y" TO WS-EOF-FLAG
+           END-IF.
+
+      *Reads the next record off PAYROLE-FILE, sets the end of file flag
+      *when there are no more records to process.
+       700-READ-PAYROLE-RECORD.
+           READ PAYROLE-FILE INTO PAYRECORD-IN
+               AT END
+                   MOVE "Y" TO WS-EOF-FLAG
+           END-READ.
+
+      *Straight time is paid for the first 40 hours worked, anything
+      *beyond 40 hours is paid at time-and-a-half.
+       700-COMPUTE-GROSS-PAY.
+           IF HOURS-WORKED > 40
+               MOVE 40                         TO WS-STRAIGHT-HOURS
+               COMPUTE WS-OVERTIME-HOURS = HOURS-WORKED - 40
+           ELSE
+               MOVE HOURS-WORKED               TO WS-STRAIGHT-HOURS
+               MOVE ZERO                       TO WS-OVERTIME-HOURS
+           END-IF.
+      *The overtime premium is computed into its own decimal field
+      *first - folding it into one COMPUTE with the all-integer
+      *straight-pay term loses the .50 under -std=ibm intermediate
+      *arithmetic rules.
+           COMPUTE WS-OVERTIME-PAY ROUNDED =
+               WS-OVERTIME-HOURS * EMPLOYEE-HOURLY-PAY * 1.5.
+           COMPUTE WS-GROSS-PAY ROUNDED =
+               (WS-STRAIGHT-HOURS * EMPLOYEE-HOURLY-PAY)
+               + WS-OVERTIME-PAY.
+
+       700-PRINT-HEADINGS.
+           DISPLAY HEADING-LINE-1.
+           DISPLAY " ".
+           DISPLAY HEADING-LINE-2.
+
+       700-PRINT-DETAIL-LINE.
+           MOVE EMPLOYEE-NUM          TO DL-EMPLOYEE-NUM.
+           MOVE EMPLOYEE-LNAME        TO DL-EMPLOYEE-LNAME.
+           MOVE EMPLOYEE-INITIALS     TO DL-EMPLOYEE-INITIALS.
+           MOVE EMPLOYEE-HOURLY-PAY   TO DL-EMPLOYEE-HOURLY-PAY.
+           MOVE HOURS-WORKED          TO DL-HOURS-WORKED.
+           MOVE UNION-MEMBER          TO DL-UNION-MEMBER.
+           MOVE WS-GROSS-PAY          TO DL-GROSS-PAY.
+           DISPLAY DETAIL-LINE.
+
+      *Finds (or creates) this record's entry in UNION-TOTALS-TABLE and
+      *folds the record's gross pay into that union's subtotal, then
+      *into the grand total. Works regardless of what order PAYROLE-FILE
+      *is read in, since every record independently finds its own
+      *union's running total.
+       700-ACCUMULATE-TOTALS.
+           MOVE "N" TO WS-FOUND-FLAG.
+           PERFORM VARYING UT-IDX FROM 1 BY 1
+                   UNTIL UT-IDX > WS-UNION-TABLE-COUNT
+               IF UT-UNION-CODE(UT-IDX) = UNION-MEMBER
+                   ADD 1             TO UT-EMP-COUNT(UT-IDX)
+                   ADD WS-GROSS-PAY  TO UT-GROSS-TOTAL(UT-IDX)
+                   MOVE "Y" TO WS-FOUND-FLAG
+               END-IF
+           END-PERFORM.
+           IF NOT WS-FOUND
+               ADD 1 TO WS-UNION-TABLE-COUNT
+               SET UT-IDX              TO WS-UNION-TABLE-COUNT
+               MOVE UNION-MEMBER       TO UT-UNION-CODE(UT-IDX)
+               MOVE 1                  TO UT-EMP-COUNT(UT-IDX)
+               MOVE WS-GROSS-PAY       TO UT-GROSS-TOTAL(UT-IDX)
+           END-IF.
+           ADD 1             TO WS-GRAND-EMP-COUNT.
+           ADD WS-GROSS-PAY  TO WS-GRAND-GROSS-TOTAL.
+
+      *Prints one subtotal line per distinct union code found on file.
+       700-PRINT-UNION-SUBTOTALS.
+           PERFORM VARYING UT-IDX FROM 1 BY 1
+                   UNTIL UT-IDX > WS-UNION-TABLE-COUNT
+               MOVE UT-UNION-CODE(UT-IDX)    TO SL-UNION-MEMBER
+               MOVE UT-EMP-COUNT(UT-IDX)     TO SL-EMP-COUNT
+               MOVE UT-GROSS-TOTAL(UT-IDX)   TO SL-GROSS-TOTAL
+               DISPLAY " "
+               DISPLAY UNION-SUBTOTAL-LINE
+               DISPLAY " "
+           END-PERFORM.
+
+       700-PRINT-GRAND-TOTAL.
+           MOVE WS-GRAND-EMP-COUNT    TO GL-EMP-COUNT.
+           MOVE WS-GRAND-GROSS-TOTAL  TO GL-GROSS-TOTAL.
+           DISPLAY GRAND-TOTAL-LINE.
+
+       700-CLOSE-PAYROLE-FILE.
+           IF NOT WS-PAYROLE-FILE-MISSING
+               CLOSE PAYROLE-FILE
+           END-IF.
