@@ -0,0 +1,185 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYROLL-CSV-EXPORT.
+       AUTHOR. Josh Larabie, Design by Mel Sanschagrin.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLE-FILE
+               ASSIGN TO "C:\PAYROLE-FILE.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS EMPLOYEE-NUM-OUT
+                   FILE STATUS IS WS-PAYROLE-STATUS.
+           SELECT GL-CSV-FILE
+               ASSIGN TO "C:\PAYROLL-GL.CSV"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PAYROLE-FILE.
+       01  PAYRECORD-OUT.
+           05 EMPLOYEE-NUM-OUT         PIC 9(9).
+           05 EMPLOYEE-LNAME-OUT       PIC X(13).
+           05 EMPLOYEE-INITIALS-OUT    PIC X(2).
+           05 EMPLOYEE-HOURLY-PAY-OUT  PIC 9(4).
+           05 HOURS-WORKED-OUT         PIC 9(4).
+           05 UNION-MEMBER-OUT         PIC X(1).
+           05 YTD-HOURS-OUT            PIC 9(6)V99.
+           05 YTD-GROSS-PAY-OUT        PIC 9(7)V99.
+           05 LAST-PERIOD-POSTED-OUT   PIC X(6).
+
+      *One comma-delimited line per employee, built up in GL-CSV-LINE
+      *and written out as a variable-length LINE SEQUENTIAL record.
+       FD  GL-CSV-FILE.
+       01  GL-CSV-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  PAYRECORD-IN.
+           05 EMPLOYEE-NUM         PIC 9(9).
+           05 EMPLOYEE-LNAME       PIC X(13).
+           05 EMPLOYEE-INITIALS    PIC X(2).
+           05 EMPLOYEE-HOURLY-PAY  PIC 9(4).
+           05 HOURS-WORKED         PIC 9(4).
+           05 UNION-MEMBER         PIC X(1).
+           05 YTD-HOURS            PIC 9(6)V99.
+           05 YTD-GROSS-PAY        PIC 9(7)V99.
+           05 LAST-PERIOD-POSTED   PIC X(6).
+
+       01  WS-FILE-STATUS-FIELDS.
+           05  WS-PAYROLE-STATUS      PIC X(2).
+               88  WS-PAYROLE-OK              VALUE "00".
+               88  WS-PAYROLE-FILE-MISSING    VALUE "35".
+
+       01  FLAGS-AND-CONTROLS.
+           05  WS-EOF-FLAG         PIC X(1)    VALUE "N".
+               88  END-OF-PAYROLE-FILE         VALUE "Y".
+
+      *Work fields used to compute gross pay for the record being read.
+       01  GROSS-PAY-CALC.
+           05  WS-STRAIGHT-HOURS   PIC 9(4)    VALUE ZERO.
+           05  WS-OVERTIME-HOURS   PIC 9(4)    VALUE ZERO.
+           05  WS-OVERTIME-PAY     PIC 9(7)V99 VALUE ZERO.
+           05  WS-GROSS-PAY        PIC 9(7)V99 VALUE ZERO.
+
+      *Edited fields used to build each CSV field free of leading
+      *zeros/spaces before they are joined with commas.
+       01  CSV-EDIT-FIELDS.
+           05  CE-EMPLOYEE-NUM     PIC Z(8)9.
+           05  CE-HOURLY-PAY       PIC Z(3)9.
+           05  CE-HOURS-WORKED     PIC Z(3)9.
+           05  CE-GROSS-PAY        PIC Z(6)9.99.
+
+       01  WS-RECORD-COUNT         PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+      *Main Loop, reads every record on PAYROLE-FILE and writes the
+      *matching CSV line for the GL upload job.
+       100-EXPORT-PAYROLL-CSV.
+           PERFORM 200-INIT-CSV-EXPORT.
+           PERFORM 200-PROCESS-PAYROLE-RECORD
+               UNTIL END-OF-PAYROLE-FILE.
+           PERFORM 200-TERM-CSV-EXPORT.
+           STOP RUN.
+
+      *Opens the input and output files and writes the CSV header line.
+       200-INIT-CSV-EXPORT.
+           PERFORM 700-OPEN-FILES.
+           PERFORM 700-WRITE-CSV-HEADER.
+           IF NOT END-OF-PAYROLE-FILE
+               PERFORM 700-READ-PAYROLE-RECORD
+           END-IF.
+
+      *Computes gross pay for the current record and writes its CSV
+      *detail line, then reads the next record.
+       200-PROCESS-PAYROLE-RECORD.
+           PERFORM 700-COMPUTE-GROSS-PAY.
+           PERFORM 700-WRITE-CSV-DETAIL-LINE.
+           ADD 1 TO WS-RECORD-COUNT.
+           PERFORM 700-READ-PAYROLE-RECORD.
+
+      *Displays the export count and closes the files.
+       200-TERM-CSV-EXPORT.
+           DISPLAY "RECORDS EXPORTED TO CSV: " WS-RECORD-COUNT.
+           PERFORM 700-CLOSE-FILES.
+
+      *Opens the payrole file for input and the CSV file for output. If
+      *PAYROLE-FILE has never been created yet, writes a header-only
+      *CSV (zero detail lines) instead of letting an unchecked OPEN
+      *INPUT abend the run.
+       700-OPEN-FILES.
+           OPEN INPUT  PAYROLE-FILE.
+           IF WS-PAYROLE-FILE-MISSING
+               DISPLAY "NO PAYROLL RECORDS ON FILE"
+               MOVE "Y" TO WS-EOF-FLAG
+           END-IF.
+           OPEN OUTPUT GL-CSV-FILE.
+
+      *Writes the column heading line expected by the GL import job.
+       700-WRITE-CSV-HEADER.
+           MOVE "EMPLOYEE NUM,LAST NAME,INITIALS,RATE,HOURS,"
+             & "UNION MEMBER,GROSS PAY"
+                                       TO GL-CSV-LINE.
+           WRITE GL-CSV-LINE.
+
+      *Reads the next record off PAYROLE-FILE, sets the end of file
+      *flag when there are no more records to process.
+       700-READ-PAYROLE-RECORD.
+           READ PAYROLE-FILE INTO PAYRECORD-IN
+               AT END
+                   MOVE "Y" TO WS-EOF-FLAG
+           END-READ.
+
+      *Straight time is paid for the first 40 hours worked, anything
+      *beyond 40 hours is paid at time-and-a-half.
+       700-COMPUTE-GROSS-PAY.
+           IF HOURS-WORKED > 40
+               MOVE 40                         TO WS-STRAIGHT-HOURS
+               COMPUTE WS-OVERTIME-HOURS = HOURS-WORKED - 40
+           ELSE
+               MOVE HOURS-WORKED               TO WS-STRAIGHT-HOURS
+               MOVE ZERO                       TO WS-OVERTIME-HOURS
+           END-IF.
+      *The overtime premium is computed into its own decimal field
+      *first - folding it into one COMPUTE with the all-integer
+      *straight-pay term loses the .50 under -std=ibm intermediate
+      *arithmetic rules.
+           COMPUTE WS-OVERTIME-PAY ROUNDED =
+               WS-OVERTIME-HOURS * EMPLOYEE-HOURLY-PAY * 1.5.
+           COMPUTE WS-GROSS-PAY ROUNDED =
+               (WS-STRAIGHT-HOURS * EMPLOYEE-HOURLY-PAY)
+               + WS-OVERTIME-PAY.
+
+      *Builds and writes one comma-delimited CSV line for the record
+      *currently held in PAYRECORD-IN / WS-GROSS-PAY.
+       700-WRITE-CSV-DETAIL-LINE.
+           MOVE EMPLOYEE-NUM      TO CE-EMPLOYEE-NUM.
+           MOVE EMPLOYEE-HOURLY-PAY TO CE-HOURLY-PAY.
+           MOVE HOURS-WORKED      TO CE-HOURS-WORKED.
+           MOVE WS-GROSS-PAY      TO CE-GROSS-PAY.
+           MOVE SPACES            TO GL-CSV-LINE.
+           STRING
+               FUNCTION TRIM(CE-EMPLOYEE-NUM)  DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               FUNCTION TRIM(EMPLOYEE-LNAME)   DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               FUNCTION TRIM(EMPLOYEE-INITIALS) DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               FUNCTION TRIM(CE-HOURLY-PAY)    DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               FUNCTION TRIM(CE-HOURS-WORKED)  DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               FUNCTION TRIM(UNION-MEMBER)     DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               FUNCTION TRIM(CE-GROSS-PAY)     DELIMITED BY SIZE
+               INTO GL-CSV-LINE
+           END-STRING.
+           WRITE GL-CSV-LINE.
+
+      *Closes the payrole file and the CSV file.
+       700-CLOSE-FILES.
+           IF NOT WS-PAYROLE-FILE-MISSING
+               CLOSE PAYROLE-FILE
+           END-IF.
+           CLOSE GL-CSV-FILE.
