@@ -1,19 +1,74 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROJECT-1-B.
        AUTHOR. Josh Larabie, Design by Mel Sanschagrin.
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT PAYROLE-FILE
                ASSIGN TO "C:\PAYROLE-FILE.DAT"
-                   ORGANIZATION IS LINE SEQUENTIAL.
-                   
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS EMPLOYEE-NUM-OUT
+                   FILE STATUS IS WS-PAYROLE-STATUS.
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO "C:\AUDIT-LOG.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "C:\PAYROLL-CHECKPOINT.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT CONTROL-TOTAL-FILE
+               ASSIGN TO "C:\PAYROLL-CONTROL.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CONTROL-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD PAYROLE-FILE.
-       01  PAYRECORD-OUT   PIC X(33).
-       
+       01  PAYRECORD-OUT.
+           05 EMPLOYEE-NUM-OUT         PIC 9(9).
+           05 EMPLOYEE-LNAME-OUT       PIC X(13).
+           05 EMPLOYEE-INITIALS-OUT    PIC X(2).
+           05 EMPLOYEE-HOURLY-PAY-OUT  PIC 9(4).
+           05 HOURS-WORKED-OUT         PIC 9(4).
+           05 UNION-MEMBER-OUT         PIC X(1).
+           05 YTD-HOURS-OUT            PIC 9(6)V99.
+           05 YTD-GROSS-PAY-OUT        PIC 9(7)V99.
+           05 LAST-PERIOD-POSTED-OUT   PIC X(6).
+
+      *Audit trail of every add/change/delete made to PAYROLE-FILE.
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           05  AL-TIMESTAMP        PIC X(19).
+           05  FILLER              PIC X(1)  VALUE SPACE.
+           05  AL-OPERATOR-ID      PIC X(8).
+           05  FILLER              PIC X(1)  VALUE SPACE.
+           05  AL-EMPLOYEE-NUM     PIC 9(9).
+           05  FILLER              PIC X(1)  VALUE SPACE.
+           05  AL-ACTION           PIC X(6).
+
+      *Records the last employee number successfully written, so an
+      *interrupted data-entry session can tell the operator where it
+      *left off on restart instead of forcing a full re-key.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CP-LAST-EMPLOYEE-NUM    PIC 9(9).
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  CP-RECORD-COUNT         PIC 9(5).
+
+      *Running control totals across every session that has ever added
+      *records to PAYROLE-FILE, used by PAYROLL-RECONCILIATION to prove
+      *the file still balances to what was actually written.
+       FD  CONTROL-TOTAL-FILE.
+       01  CONTROL-TOTAL-RECORD.
+           05  CT-RECORD-COUNT         PIC 9(7).
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  CT-HASH-HOURLY-PAY      PIC 9(9).
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  CT-HASH-HOURS-WORKED    PIC 9(9).
+
        WORKING-STORAGE SECTION.
        01  PAYRECORD-IN.
            05 EMPLOYEE-NUM         PIC 9(9).
@@ -22,100 +77,683 @@
            05 EMPLOYEE-HOURLY-PAY  PIC 9(4).
            05 HOURS-WORKED         PIC 9(4).
            05 UNION-MEMBER         PIC X(1).
-           
+           05 YTD-HOURS            PIC 9(6)V99.
+           05 YTD-GROSS-PAY        PIC 9(7)V99.
+           05 LAST-PERIOD-POSTED   PIC X(6).
+
+      *Work fields used to compute this period's gross pay when
+      *accumulating the year-to-date totals.
+       01  WS-GROSS-PAY-CALC.
+           05  WS-STRAIGHT-HOURS      PIC 9(4)     VALUE ZERO.
+           05  WS-OVERTIME-HOURS      PIC 9(4)     VALUE ZERO.
+           05  WS-OVERTIME-PAY        PIC 9(7)V99  VALUE ZERO.
+           05  WS-PERIOD-GROSS-PAY    PIC 9(7)V99  VALUE ZERO.
+           05  WS-OLD-PERIOD-GROSS-PAY PIC 9(7)V99 VALUE ZERO.
+
+       01  WS-FILE-STATUS-FIELDS.
+           05  WS-PAYROLE-STATUS          PIC X(2).
+               88  WS-PAYROLE-OK              VALUE "00".
+               88  WS-PAYROLE-FILE-MISSING    VALUE "35".
+           05  WS-CHECKPOINT-STATUS       PIC X(2).
+               88  WS-CHECKPOINT-OK           VALUE "00".
+               88  WS-CHECKPOINT-FILE-MISSING VALUE "35".
+           05  WS-AUDIT-STATUS            PIC X(2).
+               88  WS-AUDIT-OK                VALUE "00".
+               88  WS-AUDIT-FILE-MISSING      VALUE "35".
+           05  WS-CONTROL-STATUS          PIC X(2).
+               88  WS-CONTROL-OK               VALUE "00".
+               88  WS-CONTROL-FILE-MISSING     VALUE "35".
+
+      *Set once a prior checkpoint has been read at startup, so the
+      *operator is only told about a checkpoint that actually exists.
+       01  WS-CHECKPOINT-FOUND-FLAG  PIC X(1)  VALUE "N".
+           88  WS-CHECKPOINT-FOUND           VALUE "Y".
+
+       01  WS-SEARCH-FIELDS.
+           05  WS-SEARCH-EMP-NUM      PIC 9(9).
+
+       01  WS-OPERATOR-FIELDS.
+           05  WS-OPERATOR-ID         PIC X(8)    VALUE SPACES.
+
+      *The pay period this session is posting hours against, keyed in
+      *once at startup and stamped onto LAST-PERIOD-POSTED by
+      *700-ACCUMULATE-YTD so a CHANGE re-run for the same period is
+      *recognized as a correction instead of a second period's hours.
+       01  WS-PERIOD-FIELDS.
+           05  WS-CURRENT-PERIOD      PIC X(6)    VALUE SPACES.
+
+      *Work fields used to build a timestamp for the audit log.
+       01  WS-CURRENT-DATETIME        PIC X(21).
+       01  WS-FORMATTED-TIMESTAMP.
+           05  WS-TS-YEAR             PIC X(4).
+           05  FILLER                 PIC X(1)    VALUE "-".
+           05  WS-TS-MONTH            PIC X(2).
+           05  FILLER                 PIC X(1)    VALUE "-".
+           05  WS-TS-DAY              PIC X(2).
+           05  FILLER                 PIC X(1)    VALUE SPACE.
+           05  WS-TS-HOUR             PIC X(2).
+           05  FILLER                 PIC X(1)    VALUE ":".
+           05  WS-TS-MINUTE           PIC X(2).
+           05  FILLER                 PIC X(1)    VALUE ":".
+           05  WS-TS-SECOND           PIC X(2).
+
        01  FLAGS-AND-CONTROLS.
-           05  USER-RESPONSE       PIC X(1)    VALUE "Y".
-           
+           05  WS-MENU-CHOICE         PIC X(1)    VALUE SPACE.
+           05  WS-CONFIRM-RESPONSE    PIC X(1)    VALUE SPACE.
+           05  WS-RECORD-FOUND-FLAG   PIC X(1)    VALUE "N".
+               88  WS-RECORD-FOUND            VALUE "Y".
+           05  WS-DUPLICATE-FOUND-FLAG PIC X(1)   VALUE "N".
+               88  WS-DUPLICATE-FOUND         VALUE "Y".
+           05  WS-ERROR-LINE          PIC X(50)   VALUE SPACES.
+
        01  COUNTERS.
            05  FILLER      PIC X(14) VALUE "RECORDS READ  ".
            05  RECORDS-IN  PIC 9(3).
            05  FILLER      PIC X(19)   VALUE "  RECORDS WRITTEN  ".
            05  RECORDS-OUT PIC 9(3).
-      
+
+      *This session's contribution to the running control totals -
+      *accumulated on every successful WRITE, REWRITE and DELETE and
+      *folded into the prior totals read from CONTROL-TOTAL-FILE and
+      *re-persisted after each one (not just when the session ends), so
+      *PAYROLL-RECONCILIATION can prove the whole file still balances
+      *even after a mid-session crash. Signed, since a session with more
+      *DELETEs than ADDs nets to a negative contribution.
+       01  WS-SESSION-HASH-TOTALS.
+           05  WS-HASH-HOURLY-PAY     PIC S9(9)   VALUE ZERO.
+           05  WS-HASH-HOURS-WORKED   PIC S9(9)   VALUE ZERO.
+           05  WS-RECORD-COUNT-DELTA  PIC S9(5)   VALUE ZERO.
+
+      *The hourly pay and hours worked a CHANGE is about to overwrite,
+      *captured before PAYRECORD-IN's new values are moved over top of
+      *PAYRECORD-OUT, so the old figures can be backed out of the
+      *running control totals.
+       01  WS-OLD-PAYROLE-VALUES.
+           05  WS-OLD-HOURLY-PAY      PIC 9(4)    VALUE ZERO.
+           05  WS-OLD-HOURS-WORKED    PIC 9(4)    VALUE ZERO.
+
+       01  WS-PRIOR-CONTROL-TOTALS.
+           05  WS-PRIOR-RECORD-COUNT      PIC 9(7)    VALUE ZERO.
+           05  WS-PRIOR-HASH-HOURLY-PAY   PIC 9(9)    VALUE ZERO.
+           05  WS-PRIOR-HASH-HOURS-WORKED PIC 9(9)    VALUE ZERO.
+
+      *Signed work fields 700-SAVE-CONTROL-TOTALS computes the new
+      *totals into before they are trusted and moved to the unsigned
+      *CT-* fields below - WS-PRIOR-* only reflects what was actually
+      *persisted to CONTROL-TOTAL-FILE as of the start of this session,
+      *so it understates the true file total whenever control-total
+      *tracking is turned on against an already-populated roster. A
+      *delete-heavy session can then drive the computed total negative;
+      *moving a negative value into an unsigned field would silently
+      *drop the sign and persist a wrapped, wrong number.
+       01  WS-COMPUTED-CONTROL-TOTALS.
+           05  WS-COMPUTED-RECORD-COUNT        PIC S9(7) VALUE ZERO.
+           05  WS-COMPUTED-HASH-HOURLY-PAY     PIC S9(9) VALUE ZERO.
+           05  WS-COMPUTED-HASH-HOURS-WORKED   PIC S9(9) VALUE ZERO.
+
       *Defines output variables for user input prompts.
        01  PROMPTS.
-           05  RECORD-PROMPT       PIC X(25)   VALUE "RECORD TO ENTER Y  or N".
-           05  EMP-NUM-PROMPT      PIC X(21)   VALUE "ENTER EMPLOYEE NUMBER".
+           05  EMP-NUM-PROMPT      PIC X(21)
+               VALUE "ENTER EMPLOYEE NUMBER".
            05  EMP-LNAME-PROMPT    PIC X(15)   VALUE "ENTER LAST NAME".
            05  EMP-INITIALS-PROMPT PIC X(14)   VALUE "ENTER INITIALS".
            05  EMP-HRPAY-PROMPT    PIC X(10)   VALUE "ENTER RATE".
            05  EMP-HRWORKED-PROMPT PIC X(11)   VALUE "ENTER HOURS".
            05  EMP-UNION-PROMPT    PIC X(16)   VALUE "ENTER UNION CODE".
-           
+           05  OPERATOR-ID-PROMPT  PIC X(17)
+               VALUE "ENTER OPERATOR ID".
+           05  PAY-PERIOD-PROMPT   PIC X(24)
+               VALUE "ENTER PAY PERIOD(YYYYMM)".
+           05  YTD-HOURS-PROMPT    PIC X(14) VALUE "YTD HOURS    :".
+           05  YTD-GROSS-PROMPT    PIC X(14) VALUE "YTD GROSS PAY:".
+
        PROCEDURE DIVISION.
-       
-      *Main Loop, iterates control functionality until provided input of "N"/"n".
-       100-CREATE-PAYROLE-FILE.
-           PERFORM 200-INIT-CREATE-PAYROLE-FILE.
-           PERFORM 200-CREATE-PAYROLE-RECORD
-               UNTIL USER-RESPONSE = "N" OR "n".
-           PERFORM 200-TERM-CREATE-PAYROLE-FILE.
+
+      *Main Loop, drives the maintenance menu until the user selects EXIT.
+       100-PAYROLL-MAINTENANCE.
+           PERFORM 200-INIT-MAINTENANCE.
+           PERFORM 200-PROCESS-MENU-SELECTION
+               UNTIL WS-MENU-CHOICE = "5".
+           PERFORM 200-TERM-MAINTENANCE.
            STOP RUN.
 
-      *Opens File & prompts user to see if the user desires to create a record.
-       200-INIT-CREATE-PAYROLE-FILE.
-           PERFORM  700-OPEN-PAYROLE-FILE
-           PERFORM  700-PROMPT-FOR-RECORD.
+      *Opens the indexed file and the audit log, identifies the
+      *operator, reports the last checkpoint from a prior interrupted
+      *session (if any), and initializes the run counters.
+       200-INIT-MAINTENANCE.
+           PERFORM  700-OPEN-PAYROLE-FILE.
+           PERFORM  700-OPEN-AUDIT-LOG-FILE.
+           PERFORM  700-ENTER-OPERATOR-ID.
+           PERFORM  700-ENTER-PAY-PERIOD.
+           PERFORM  700-READ-CHECKPOINT.
+           PERFORM  700-DISPLAY-CHECKPOINT.
+           PERFORM  700-READ-CONTROL-TOTALS.
            PERFORM  700-INIT-READ-WRITE-CTRS.
+           INITIALIZE PAYRECORD-IN.
 
-      *Prompts user to enter data for the payrole record, writes record to file.
-       200-CREATE-PAYROLE-RECORD.
-           PERFORM  700-ENTER-PAYROLE-DATA.
-           PERFORM  700-WRITE-PAYROLE-RECORD.
-           PERFORM  700-PROMPT-FOR-RECORD.
-      
-      *Closes file & outputs record count.
-       200-TERM-CREATE-PAYROLE-FILE.
+      *Displays the maintenance menu and routes to the selected function.
+       200-PROCESS-MENU-SELECTION.
+           PERFORM  700-DISPLAY-MENU.
+           EVALUATE WS-MENU-CHOICE
+               WHEN "1"
+                   PERFORM 300-ADD-PAYROLE-RECORD
+               WHEN "2"
+                   PERFORM 300-CHANGE-PAYROLE-RECORD
+               WHEN "3"
+                   PERFORM 300-DELETE-PAYROLE-RECORD
+               WHEN "4"
+                   PERFORM 300-INQUIRE-PAYROLE-RECORD
+               WHEN "5"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "INVALID SELECTION - TRY AGAIN"
+                                       LINE 20  COLUMN 4
+           END-EVALUATE.
+
+      *Closes the files & outputs record count.
+       200-TERM-MAINTENANCE.
            PERFORM  700-CLOSE-PAYROLE-FILE.
+           PERFORM  700-CLOSE-AUDIT-LOG-FILE.
+           PERFORM  700-SAVE-CONTROL-TOTALS.
            PERFORM  700-DISPLAY-AUDIT-COUNTERS.
 
-      *Opens the payrole file, in preparation for writing.
+      *Prompts for a new employee's data and adds the record to the file.
+       300-ADD-PAYROLE-RECORD.
+           PERFORM  700-ENTER-PAYROLE-DATA.
+           PERFORM  700-ACCUMULATE-YTD.
+           PERFORM  700-WRITE-PAYROLE-RECORD.
+
+      *Looks up an employee by number and rewrites the record with the
+      *data keyed in for this pay period.
+       300-CHANGE-PAYROLE-RECORD.
+           PERFORM  700-PROMPT-FOR-EMP-NUM.
+           PERFORM  700-READ-PAYROLE-RECORD.
+           IF WS-RECORD-FOUND
+               MOVE EMPLOYEE-HOURLY-PAY-OUT TO WS-OLD-HOURLY-PAY
+               MOVE HOURS-WORKED-OUT        TO WS-OLD-HOURS-WORKED
+               MOVE PAYRECORD-OUT TO PAYRECORD-IN
+               PERFORM 700-ENTER-CHANGE-DATA
+               PERFORM 700-ACCUMULATE-YTD
+               PERFORM 700-REWRITE-PAYROLE-RECORD
+           END-IF.
+
+      *Looks up an employee by number and, after confirmation, deletes
+      *the record from the file.
+       300-DELETE-PAYROLE-RECORD.
+           PERFORM  700-PROMPT-FOR-EMP-NUM.
+           PERFORM  700-READ-PAYROLE-RECORD.
+           IF WS-RECORD-FOUND
+               PERFORM 700-CONFIRM-DELETE
+               IF WS-CONFIRM-RESPONSE = "Y" OR "y"
+                   PERFORM 700-DELETE-PAYROLE-RECORD
+               END-IF
+           END-IF.
+
+      *Looks up an employee by number and displays the record on file.
+       300-INQUIRE-PAYROLE-RECORD.
+           PERFORM  700-PROMPT-FOR-EMP-NUM.
+           PERFORM  700-READ-PAYROLE-RECORD.
+           IF WS-RECORD-FOUND
+               MOVE PAYRECORD-OUT TO PAYRECORD-IN
+               PERFORM 700-DISPLAY-RECORD
+           END-IF.
+
+      *Opens the payrole file for update, creating it on the first run.
        700-OPEN-PAYROLE-FILE.
-           OPEN OUTPUT PAYROLE-FILE.
+           OPEN I-O PAYROLE-FILE.
+           IF WS-PAYROLE-FILE-MISSING
+               OPEN OUTPUT PAYROLE-FILE
+               CLOSE       PAYROLE-FILE
+               OPEN I-O    PAYROLE-FILE
+           END-IF.
+
+      *Opens the audit log for append, creating it on the first run.
+       700-OPEN-AUDIT-LOG-FILE.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-FILE-MISSING
+               OPEN OUTPUT AUDIT-LOG-FILE
+               CLOSE       AUDIT-LOG-FILE
+               OPEN EXTEND AUDIT-LOG-FILE
+           END-IF.
 
-      *Outputs the prompt to create a record. For use within the main control loop (100-CREATE-PAYROLE-FILE.).
-       700-PROMPT-FOR-RECORD.
+      *Prompts for the operator's ID, used on every audit log entry.
+       700-ENTER-OPERATOR-ID.
            DISPLAY " " WITH BLANK SCREEN.
-           DISPLAY RECORD-PROMPT       LINE 2   COLUMN 4.
-           ACCEPT  USER-RESPONSE       LINE 2   COLUMN 40.
-      
+           DISPLAY OPERATOR-ID-PROMPT  LINE 4   COLUMN 4.
+           ACCEPT  WS-OPERATOR-ID      LINE 5   COLUMN 4.
+
+      *Prompts for the pay period this session is posting, re-prompting
+      *on the same line until a non-blank value is keyed in. Stamped
+      *onto LAST-PERIOD-POSTED by 700-ACCUMULATE-YTD so a second CHANGE
+      *against the same period is recognized as a correction rather
+      *than a new period's hours.
+       700-ENTER-PAY-PERIOD.
+           DISPLAY PAY-PERIOD-PROMPT  LINE 6   COLUMN 4.
+           ACCEPT  WS-CURRENT-PERIOD  LINE 7   COLUMN 4.
+           PERFORM UNTIL WS-CURRENT-PERIOD NOT = SPACES
+               DISPLAY "PAY PERIOD CANNOT BE BLANK - RE-ENTER"
+                                       LINE 8   COLUMN 4
+               ACCEPT  WS-CURRENT-PERIOD  LINE 7   COLUMN 4
+           END-PERFORM.
+           DISPLAY WS-ERROR-LINE       LINE 8   COLUMN 4.
+
+      *Reads the checkpoint left by the last successful write of a
+      *prior session, if one exists, so a run interrupted mid-session
+      *can tell the operator where it left off.
+       700-READ-CHECKPOINT.
+           MOVE "N" TO WS-CHECKPOINT-FOUND-FLAG.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-OK
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE "Y" TO WS-CHECKPOINT-FOUND-FLAG
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *Tells the operator where the last session left off, if a
+      *checkpoint was found.
+       700-DISPLAY-CHECKPOINT.
+           IF WS-CHECKPOINT-FOUND
+               DISPLAY "LAST CHECKPOINT - EMPLOYEE NUM "
+                   CP-LAST-EMPLOYEE-NUM " (" CP-RECORD-COUNT
+                   " RECORDS ADDED LAST SESSION)"  LINE 7  COLUMN 4
+           END-IF.
+
+      *Displays the maintenance menu and accepts the user's selection.
+       700-DISPLAY-MENU.
+           DISPLAY " " WITH BLANK SCREEN.
+           DISPLAY "PAYROLL FILE MAINTENANCE"     LINE 2   COLUMN 4.
+           DISPLAY "1 - ADD A RECORD"             LINE 4   COLUMN 4.
+           DISPLAY "2 - CHANGE A RECORD"          LINE 5   COLUMN 4.
+           DISPLAY "3 - DELETE A RECORD"          LINE 6   COLUMN 4.
+           DISPLAY "4 - INQUIRE ON A RECORD"      LINE 7   COLUMN 4.
+           DISPLAY "5 - EXIT"                     LINE 8   COLUMN 4.
+           DISPLAY "ENTER SELECTION"               LINE 10  COLUMN 4.
+           ACCEPT  WS-MENU-CHOICE                  LINE 10  COLUMN 20.
+
+      *Prompts for the employee number to look up for change, delete
+      *or inquire, and stages it in the file's record key field.
+       700-PROMPT-FOR-EMP-NUM.
+           DISPLAY " " WITH BLANK SCREEN.
+           DISPLAY EMP-NUM-PROMPT      LINE 4   COLUMN 4.
+           ACCEPT  WS-SEARCH-EMP-NUM   LINE 5   COLUMN 4.
+           MOVE    WS-SEARCH-EMP-NUM   TO EMPLOYEE-NUM-OUT.
+
+      *Reads the payrole record for the employee number staged in
+      *EMPLOYEE-NUM-OUT, setting WS-RECORD-FOUND-FLAG accordingly.
+       700-READ-PAYROLE-RECORD.
+           MOVE "N" TO WS-RECORD-FOUND-FLAG.
+           READ PAYROLE-FILE
+               INVALID KEY
+                   DISPLAY "EMPLOYEE NUMBER NOT ON FILE"
+                                       LINE 20  COLUMN 4
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-RECORD-FOUND-FLAG
+           END-READ.
+
+      *Asks the operator to confirm a delete before it happens.
+       700-CONFIRM-DELETE.
+           MOVE PAYRECORD-OUT TO PAYRECORD-IN.
+           PERFORM 700-DISPLAY-RECORD.
+           DISPLAY "DELETE THIS RECORD Y or N"   LINE 18  COLUMN 4.
+           ACCEPT  WS-CONFIRM-RESPONSE           LINE 18  COLUMN 32.
+
+      *Displays the current values of a payrole record.
+       700-DISPLAY-RECORD.
+           DISPLAY EMP-NUM-PROMPT      LINE 4   COLUMN 4.
+           DISPLAY EMPLOYEE-NUM        LINE 4   COLUMN 30.
+           DISPLAY EMP-LNAME-PROMPT    LINE 6   COLUMN 4.
+           DISPLAY EMPLOYEE-LNAME      LINE 6   COLUMN 30.
+           DISPLAY EMP-INITIALS-PROMPT LINE 8   COLUMN 4.
+           DISPLAY EMPLOYEE-INITIALS   LINE 8   COLUMN 30.
+           DISPLAY EMP-HRPAY-PROMPT    LINE 10  COLUMN 4.
+           DISPLAY EMPLOYEE-HOURLY-PAY LINE 10  COLUMN 30.
+           DISPLAY EMP-HRWORKED-PROMPT LINE 12  COLUMN 4.
+           DISPLAY HOURS-WORKED        LINE 12  COLUMN 30.
+           DISPLAY EMP-UNION-PROMPT    LINE 14  COLUMN 4.
+           DISPLAY UNION-MEMBER        LINE 14  COLUMN 30.
+           DISPLAY YTD-HOURS-PROMPT    LINE 16  COLUMN 4.
+           DISPLAY YTD-HOURS           LINE 16  COLUMN 30.
+           DISPLAY YTD-GROSS-PROMPT    LINE 17  COLUMN 4.
+           DISPLAY YTD-GROSS-PAY       LINE 17  COLUMN 30.
+
       *Initialization of Records
        700-INIT-READ-WRITE-CTRS.
            INITIALIZE  RECORDS-IN
                        RECORDS-OUT.
 
+      *Prompts for the complete set of fields for a brand new employee.
+      *PAYRECORD-IN is reset first since an INQUIRE or a DELETE that
+      *reached the confirm prompt leaves it holding the last record
+      *displayed, YTD figures included - without this a new hire would
+      *start with a stranger's YTD-HOURS/YTD-GROSS-PAY instead of zero.
        700-ENTER-PAYROLE-DATA.
 
-           DISPLAY EMP-NUM-PROMPT      LINE 4   COLUMN 4.
-           ACCEPT  EMPLOYEE-NUM        LINE 5   COLUMN 4.
-           
+           INITIALIZE PAYRECORD-IN.
+           DISPLAY " " WITH BLANK SCREEN.
+           PERFORM 700-ACCEPT-EMPLOYEE-NUM.
+
+           DISPLAY EMP-LNAME-PROMPT    LINE 6  COLUMN 4.
+           ACCEPT  EMPLOYEE-LNAME      LINE 7  COLUMN 4.
+
+           DISPLAY EMP-INITIALS-PROMPT LINE 8  COLUMN 4.
+           ACCEPT  EMPLOYEE-INITIALS   LINE 9  COLUMN 4.
+
+           PERFORM 700-ACCEPT-HOURLY-PAY.
+           PERFORM 700-ACCEPT-HOURS-WORKED.
+           PERFORM 700-ACCEPT-UNION-MEMBER.
+
+           ADD  1  TO RECORDS-IN.
+
+      *Prompts for the fields that can change from one pay period to
+      *the next for an employee already on file. EMPLOYEE-NUM is the
+      *record key and is not re-keyed here.
+       700-ENTER-CHANGE-DATA.
+
+           DISPLAY " " WITH BLANK SCREEN.
            DISPLAY EMP-LNAME-PROMPT    LINE 6  COLUMN 4.
            ACCEPT  EMPLOYEE-LNAME      LINE 7  COLUMN 4.
-           
+
            DISPLAY EMP-INITIALS-PROMPT LINE 8  COLUMN 4.
            ACCEPT  EMPLOYEE-INITIALS   LINE 9  COLUMN 4.
-           
+
+           PERFORM 700-ACCEPT-HOURLY-PAY.
+           PERFORM 700-ACCEPT-HOURS-WORKED.
+           PERFORM 700-ACCEPT-UNION-MEMBER.
+
+      *Accepts EMPLOYEE-NUM, re-prompting on the same line until a
+      *non-zero employee number not already on file is keyed in.
+       700-ACCEPT-EMPLOYEE-NUM.
+           DISPLAY EMP-NUM-PROMPT      LINE 4   COLUMN 4.
+           ACCEPT  EMPLOYEE-NUM        LINE 5   COLUMN 4.
+           PERFORM 700-CHECK-DUPLICATE-EMP-NUM.
+           PERFORM UNTIL EMPLOYEE-NUM NOT = ZERO
+                      AND NOT WS-DUPLICATE-FOUND
+               IF EMPLOYEE-NUM = ZERO
+                   DISPLAY "EMPLOYEE NUMBER MUST NOT BE ZERO - RE-ENTER"
+                                       LINE 16  COLUMN 4
+               ELSE
+                   DISPLAY "EMPLOYEE NUMBER ALREADY ON FILE - RE-ENTER"
+                                       LINE 16  COLUMN 4
+               END-IF
+               ACCEPT  EMPLOYEE-NUM    LINE 5   COLUMN 4
+               PERFORM 700-CHECK-DUPLICATE-EMP-NUM
+           END-PERFORM.
+           DISPLAY WS-ERROR-LINE       LINE 16  COLUMN 4.
+
+      *Looks up EMPLOYEE-NUM on the payrole file to detect a duplicate
+      *before a new record is written. Does not disturb PAYRECORD-IN.
+       700-CHECK-DUPLICATE-EMP-NUM.
+           MOVE "N" TO WS-DUPLICATE-FOUND-FLAG.
+           IF EMPLOYEE-NUM NOT = ZERO
+               MOVE EMPLOYEE-NUM TO EMPLOYEE-NUM-OUT
+               READ PAYROLE-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE "Y" TO WS-DUPLICATE-FOUND-FLAG
+               END-READ
+           END-IF.
+
+      *Accepts EMPLOYEE-HOURLY-PAY, re-prompting on the same line until
+      *a non-zero rate is keyed in - a blank/zero ACCEPT would otherwise
+      *silently write a $0/hour record with no warning.
+       700-ACCEPT-HOURLY-PAY.
            DISPLAY EMP-HRPAY-PROMPT    LINE 10  COLUMN 4.
            ACCEPT  EMPLOYEE-HOURLY-PAY LINE 11  COLUMN 4.
-           
+           PERFORM UNTIL EMPLOYEE-HOURLY-PAY NOT = ZERO
+               DISPLAY "HOURLY PAY MUST NOT BE ZERO - RE-ENTER"
+                                       LINE 16  COLUMN 4
+               ACCEPT  EMPLOYEE-HOURLY-PAY LINE 11  COLUMN 4
+           END-PERFORM.
+           DISPLAY WS-ERROR-LINE       LINE 16  COLUMN 4.
+
+      *Accepts HOURS-WORKED, re-prompting on the same line until the
+      *hours keyed in fall within a sane weekly range.
+       700-ACCEPT-HOURS-WORKED.
            DISPLAY EMP-HRWORKED-PROMPT LINE 12  COLUMN 4.
            ACCEPT  HOURS-WORKED        LINE 13  COLUMN 4.
-           
+           PERFORM UNTIL HOURS-WORKED <= 80
+               DISPLAY "HOURS WORKED MUST BE 0 THRU 80 - RE-ENTER"
+                                       LINE 16  COLUMN 4
+               ACCEPT  HOURS-WORKED    LINE 13  COLUMN 4
+           END-PERFORM.
+           DISPLAY WS-ERROR-LINE       LINE 16  COLUMN 4.
+
+      *Accepts UNION-MEMBER, re-prompting on the same line until the
+      *code keyed in is Y or N, then normalizes it to upper case so
+      *"Y" and "y" are never stored as two different union codes - the
+      *payroll register groups employees by this value, and a mixed
+      *case value would split one union into two subtotal lines.
+       700-ACCEPT-UNION-MEMBER.
            DISPLAY EMP-UNION-PROMPT    LINE 14  COLUMN 4.
            ACCEPT  UNION-MEMBER        LINE 14  COLUMN 22.
-           
-           ADD  1  TO RECORDS-IN.
+           PERFORM UNTIL UNION-MEMBER = "Y" OR UNION-MEMBER = "y"
+                      OR UNION-MEMBER = "N" OR UNION-MEMBER = "n"
+               DISPLAY "UNION CODE MUST BE Y OR N - RE-ENTER"
+                                       LINE 16  COLUMN 4
+               ACCEPT  UNION-MEMBER    LINE 14  COLUMN 22
+           END-PERFORM.
+           MOVE FUNCTION UPPER-CASE(UNION-MEMBER) TO UNION-MEMBER.
+           DISPLAY WS-ERROR-LINE       LINE 16  COLUMN 4.
+
+      *Straight time is paid for the first 40 hours worked, anything
+      *beyond 40 hours is paid at time-and-a-half.
+       700-COMPUTE-PERIOD-GROSS-PAY.
+           IF HOURS-WORKED > 40
+               MOVE 40                         TO WS-STRAIGHT-HOURS
+               COMPUTE WS-OVERTIME-HOURS = HOURS-WORKED - 40
+           ELSE
+               MOVE HOURS-WORKED               TO WS-STRAIGHT-HOURS
+               MOVE ZERO                       TO WS-OVERTIME-HOURS
+           END-IF.
+      *The overtime premium is computed into its own decimal field
+      *first - folding it into one COMPUTE with the all-integer
+      *straight-pay term loses the .50 under -std=ibm intermediate
+      *arithmetic rules.
+           COMPUTE WS-OVERTIME-PAY ROUNDED =
+               WS-OVERTIME-HOURS * EMPLOYEE-HOURLY-PAY * 1.5.
+           COMPUTE WS-PERIOD-GROSS-PAY ROUNDED =
+               (WS-STRAIGHT-HOURS * EMPLOYEE-HOURLY-PAY)
+               + WS-OVERTIME-PAY.
+
+      *Same formula as 700-COMPUTE-PERIOD-GROSS-PAY, applied to the
+      *hourly pay/hours worked a CHANGE is about to overwrite, so a
+      *same-period correction can back out exactly what that entry
+      *previously contributed to YTD before the corrected figures go in.
+       700-COMPUTE-OLD-PERIOD-GROSS-PAY.
+           IF WS-OLD-HOURS-WORKED > 40
+               MOVE 40                         TO WS-STRAIGHT-HOURS
+               COMPUTE WS-OVERTIME-HOURS = WS-OLD-HOURS-WORKED - 40
+           ELSE
+               MOVE WS-OLD-HOURS-WORKED        TO WS-STRAIGHT-HOURS
+               MOVE ZERO                       TO WS-OVERTIME-HOURS
+           END-IF.
+           COMPUTE WS-OVERTIME-PAY ROUNDED =
+               WS-OVERTIME-HOURS * WS-OLD-HOURLY-PAY * 1.5.
+           COMPUTE WS-OLD-PERIOD-GROSS-PAY ROUNDED =
+               (WS-STRAIGHT-HOURS * WS-OLD-HOURLY-PAY)
+               + WS-OVERTIME-PAY.
 
+      *Adds this pay period's hours and gross pay onto the employee's
+      *year-to-date totals. For a new hire YTD-HOURS and YTD-GROSS-PAY
+      *start at zero (LAST-PERIOD-POSTED is blank, so it can never match
+      *WS-CURRENT-PERIOD), so the totals become this period's own
+      *figures. If CHANGE is run a second time for an employee already
+      *posted this same period - a typo'd name/rate fixed after the
+      *fact, or simple operator error - this record's prior contribution
+      *is backed out first so YTD reflects only the corrected entry
+      *instead of double-counting the period.
+       700-ACCUMULATE-YTD.
+           PERFORM 700-COMPUTE-PERIOD-GROSS-PAY.
+           IF LAST-PERIOD-POSTED = WS-CURRENT-PERIOD
+               PERFORM 700-COMPUTE-OLD-PERIOD-GROSS-PAY
+               SUBTRACT WS-OLD-HOURS-WORKED      FROM YTD-HOURS
+               SUBTRACT WS-OLD-PERIOD-GROSS-PAY  FROM YTD-GROSS-PAY
+           END-IF.
+           ADD  HOURS-WORKED         TO YTD-HOURS.
+           ADD  WS-PERIOD-GROSS-PAY  TO YTD-GROSS-PAY.
+           MOVE WS-CURRENT-PERIOD    TO LAST-PERIOD-POSTED.
+
+      *Writes a newly entered record to the indexed payrole file.
        700-WRITE-PAYROLE-RECORD.
            MOVE   PAYRECORD-IN  TO  PAYRECORD-OUT.
-           WRITE  PAYRECORD-OUT.
-           ADD  1  TO RECORDS-OUT.
+           WRITE  PAYRECORD-OUT
+               INVALID KEY
+                   DISPLAY "EMPLOYEE NUMBER ALREADY ON FILE"
+                                       LINE 20  COLUMN 4
+               NOT INVALID KEY
+                   ADD  1  TO RECORDS-OUT
+                   ADD  1  TO WS-RECORD-COUNT-DELTA
+                   ADD  EMPLOYEE-HOURLY-PAY-OUT  TO WS-HASH-HOURLY-PAY
+                   ADD  HOURS-WORKED-OUT         TO WS-HASH-HOURS-WORKED
+                   PERFORM 700-LOG-AUDIT-RECORD
+                   PERFORM 700-SAVE-CHECKPOINT
+                   PERFORM 700-SAVE-CONTROL-TOTALS
+           END-WRITE.
+           INITIALIZE PAYRECORD-IN.
+
+      *Rewrites an existing record after a change has been keyed in.
+      *The record count does not change, but the hash totals have to be
+      *adjusted by the difference between the old and new hourly pay
+      *and hours worked, or this record's prior contribution to the
+      *running control totals would be counted twice.
+       700-REWRITE-PAYROLE-RECORD.
+           MOVE   PAYRECORD-IN  TO  PAYRECORD-OUT.
+           REWRITE  PAYRECORD-OUT
+               INVALID KEY
+                   DISPLAY "UNABLE TO REWRITE RECORD"
+                                       LINE 20  COLUMN 4
+               NOT INVALID KEY
+                   SUBTRACT WS-OLD-HOURLY-PAY   FROM WS-HASH-HOURLY-PAY
+                   ADD  EMPLOYEE-HOURLY-PAY-OUT TO WS-HASH-HOURLY-PAY
+                   SUBTRACT WS-OLD-HOURS-WORKED
+                                       FROM WS-HASH-HOURS-WORKED
+                   ADD  HOURS-WORKED-OUT        TO WS-HASH-HOURS-WORKED
+                   PERFORM 700-SAVE-CONTROL-TOTALS
+           END-REWRITE.
            INITIALIZE PAYRECORD-IN.
 
+      *Deletes the record currently keyed in EMPLOYEE-NUM-OUT. The
+      *record's hourly pay and hours worked are still sitting in
+      *PAYRECORD-OUT from the READ that found it, so they can be backed
+      *out of the running control totals along with the record count.
+       700-DELETE-PAYROLE-RECORD.
+           DELETE PAYROLE-FILE RECORD
+               INVALID KEY
+                   DISPLAY "UNABLE TO DELETE RECORD"
+                                       LINE 20  COLUMN 4
+               NOT INVALID KEY
+                   SUBTRACT 1 FROM WS-RECORD-COUNT-DELTA
+                   SUBTRACT EMPLOYEE-HOURLY-PAY-OUT
+                                       FROM WS-HASH-HOURLY-PAY
+                   SUBTRACT HOURS-WORKED-OUT
+                                       FROM WS-HASH-HOURS-WORKED
+                   PERFORM 700-SAVE-CONTROL-TOTALS
+           END-DELETE.
+
        700-CLOSE-PAYROLE-FILE.
            CLOSE PAYROLE-FILE.
 
+       700-CLOSE-AUDIT-LOG-FILE.
+           CLOSE AUDIT-LOG-FILE.
+
+      *Builds a YYYY-MM-DD HH:MM:SS timestamp for the audit log.
+       700-BUILD-TIMESTAMP.
+           MOVE FUNCTION CURRENT-DATE   TO WS-CURRENT-DATETIME.
+           MOVE WS-CURRENT-DATETIME(1:4)  TO WS-TS-YEAR.
+           MOVE WS-CURRENT-DATETIME(5:2)  TO WS-TS-MONTH.
+           MOVE WS-CURRENT-DATETIME(7:2)  TO WS-TS-DAY.
+           MOVE WS-CURRENT-DATETIME(9:2)  TO WS-TS-HOUR.
+           MOVE WS-CURRENT-DATETIME(11:2) TO WS-TS-MINUTE.
+           MOVE WS-CURRENT-DATETIME(13:2) TO WS-TS-SECOND.
+
+      *Appends one line to the audit log for the record just added.
+       700-LOG-AUDIT-RECORD.
+           PERFORM 700-BUILD-TIMESTAMP.
+           MOVE SPACES                 TO AUDIT-LOG-RECORD.
+           MOVE WS-FORMATTED-TIMESTAMP TO AL-TIMESTAMP.
+           MOVE WS-OPERATOR-ID         TO AL-OPERATOR-ID.
+           MOVE EMPLOYEE-NUM-OUT       TO AL-EMPLOYEE-NUM.
+           MOVE "ADD"                  TO AL-ACTION.
+           WRITE AUDIT-LOG-RECORD.
+
+      *Replaces the checkpoint with the employee number and running
+      *count just written, so a session that dies here can be
+      *restarted without re-keying the records already saved.
+       700-SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE SPACES           TO CHECKPOINT-RECORD.
+           MOVE EMPLOYEE-NUM-OUT TO CP-LAST-EMPLOYEE-NUM.
+           MOVE RECORDS-OUT      TO CP-RECORD-COUNT.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      *Reads the control totals carried forward from every prior
+      *session, defaulting to zero the first time the program runs.
+       700-READ-CONTROL-TOTALS.
+           INITIALIZE WS-PRIOR-CONTROL-TOTALS.
+           OPEN INPUT CONTROL-TOTAL-FILE.
+           IF WS-CONTROL-OK
+               READ CONTROL-TOTAL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CT-RECORD-COUNT  TO
+                                         WS-PRIOR-RECORD-COUNT
+                       MOVE CT-HASH-HOURLY-PAY TO
+                                         WS-PRIOR-HASH-HOURLY-PAY
+                       MOVE CT-HASH-HOURS-WORKED TO
+                                         WS-PRIOR-HASH-HOURS-WORKED
+               END-READ
+               CLOSE CONTROL-TOTAL-FILE
+           END-IF.
+
+      *Folds this session's net record count and hash totals into the
+      *totals carried forward from every prior session, so
+      *PAYROLL-RECONCILIATION can balance the whole file at any time,
+      *not just the records touched this run. WS-RECORD-COUNT-DELTA and
+      *the WS-HASH-* fields reflect ADDs, CHANGEs and DELETEs together
+      *(RECORDS-OUT is the on-screen "records written" counter only and
+      *does not net out DELETEs, so it is not used here). Called after
+      *every successful WRITE/REWRITE/DELETE (mirroring
+      *700-SAVE-CHECKPOINT) rather than only once at session end, so a
+      *session that crashes after N successful updates leaves
+      *CONTROL-TOTAL-FILE current through the last one instead of stuck
+      *at the prior session's totals - WS-PRIOR-* does not change during
+      *the run, so recomputing from it each time is safe to repeat.
+      *Computes into signed work fields first and refuses to persist a
+      *negative total (see WS-COMPUTED-CONTROL-TOTALS above) - leaves
+      *CONTROL-TOTAL-FILE holding its last-good value rather than a
+      *silently wrapped one, so PAYROLL-RECONCILIATION keeps reporting
+      *against real numbers until the file is reseeded from a recount.
+       700-SAVE-CONTROL-TOTALS.
+           COMPUTE WS-COMPUTED-RECORD-COUNT =
+               WS-PRIOR-RECORD-COUNT + WS-RECORD-COUNT-DELTA.
+           COMPUTE WS-COMPUTED-HASH-HOURLY-PAY =
+               WS-PRIOR-HASH-HOURLY-PAY + WS-HASH-HOURLY-PAY.
+           COMPUTE WS-COMPUTED-HASH-HOURS-WORKED =
+               WS-PRIOR-HASH-HOURS-WORKED + WS-HASH-HOURS-WORKED.
+           IF WS-COMPUTED-RECORD-COUNT        < ZERO
+           OR WS-COMPUTED-HASH-HOURLY-PAY     < ZERO
+           OR WS-COMPUTED-HASH-HOURS-WORKED   < ZERO
+               DISPLAY "WARNING: COMPUTED CONTROL TOTAL WENT NEGATIVE"
+               DISPLAY "CONTROL-TOTAL-FILE NOT UPDATED - RECOUNT "
+                   "REQUIRED"
+           ELSE
+               OPEN OUTPUT CONTROL-TOTAL-FILE
+               MOVE SPACES TO CONTROL-TOTAL-RECORD
+               MOVE WS-COMPUTED-RECORD-COUNT      TO CT-RECORD-COUNT
+               MOVE WS-COMPUTED-HASH-HOURLY-PAY   TO CT-HASH-HOURLY-PAY
+               MOVE WS-COMPUTED-HASH-HOURS-WORKED
+                                       TO CT-HASH-HOURS-WORKED
+               WRITE CONTROL-TOTAL-RECORD
+               CLOSE CONTROL-TOTAL-FILE
+           END-IF.
+
        700-DISPLAY-AUDIT-COUNTERS.
            DISPLAY " " WITH BLANK SCREEN.
            DISPLAY COUNTERS.
-       
\ No newline at end of file
